@@ -1,33 +1,535 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBSUM.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WSS-AREA-TRABALHO.
-           05  WSS-NUMBER               PIC 9(11).
-           05  WSS-SUM                  PIC 9(11).
-           05  WSS-IND                  PIC 9(11).
-           05  WSS-DIVISION             PIC 9(11).
-           05  WSS-REMAINDER            PIC 9(11).
-       
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 60 TO WSS-NUMBER.
-           PERFORM SUM-FACTORS.
-           DISPLAY WSS-SUM.
-           STOP RUN.
-       
-       SUM-FACTORS.
-           MOVE ZEROS TO WSS-SUM.
-           PERFORM CHECK-FACTOR-AND-SUM
-                   VARYING WSS-IND FROM 1 BY 1
-                   UNTIL WSS-IND GREATER WSS-NUMBER.
-       
-       CHECK-FACTOR-AND-SUM.
-           DISPLAY WSS-IND.
-           DIVIDE WSS-NUMBER BY WSS-IND
-                  GIVING WSS-DIVISION REMAINDER WSS-REMAINDER.
-       
-           IF WSS-REMAINDER EQUAL ZERO
-               ADD WSS-IND TO WSS-SUM
-           END-IF.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBSUM.
+000300 AUTHOR.        R. ALENCAR.
+000400 INSTALLATION.  BATCH SYSTEMS.
+000500 DATE-WRITTEN.  2024-01-09.
+000600 DATE-COMPILED.
+000700*
+000800************************************************************
+000900* MODIFICATION HISTORY                                     *
+001000*----------------------------------------------------------*
+001100* DATE       INIT  DESCRIPTION                              *
+001200* 2024-01-09  RA   ORIGINAL PROGRAM - SUMS THE FACTORS OF   *
+001300*                  A SINGLE HARDCODED NUMBER.                *
+001400* 2026-08-09  RA   READ WSS-NUMBER FROM A NEW INPUT FILE     *
+001500*                  (NBRIN) AND RUN SUM-FACTORS ONCE PER      *
+001600*                  INPUT RECORD INSTEAD OF ONCE FOR A        *
+001700*                  HARDCODED VALUE OF 60.                    *
+001800* 2026-08-09  RA   ADDED SUMRPT PRINT FILE WITH RUN DATE,    *
+001900*                  HEADINGS AND PAGE CONTROL. DETAIL DISPLAY *
+002000*                  STATEMENTS REPLACED BY REPORT LINES.       *
+002050* 2026-08-09  RA   MOVED WSS-NUMBER/WSS-SUM OUT TO THE       *
+002060*                  NBRSUM COPYBOOK SO OTHER FACTOR PROGRAMS  *
+002070*                  CAN SHARE THE SAME RECORD LAYOUT.          *
+002080* 2026-08-09  RA   ADDED EDITING OF NBRIN-NUMBER AHEAD OF     *
+002085*                  SUM-FACTORS. ZERO OR NON-NUMERIC RECORDS  *
+002090*                  NOW GO TO A NEW EXCPRPT EXCEPTIONS REPORT *
+002095*                  INSTEAD OF BEING SUMMED.                   *
+002096* 2026-08-09  RA   SUM-FACTORS NOW STOPS AT THE INTEGER       *
+002097*                  SQUARE ROOT OF WSS-NUMBER AND CREDITS BOTH *
+002098*                  WSS-IND AND ITS PAIRED QUOTIENT IN ONE     *
+002099*                  PASS INSTEAD OF SCANNING TO WSS-NUMBER.    *
+002101* 2026-08-09  RA   SUMRPT NOW PRINTS A FACTOR-DETAIL LINE     *
+002102*                  FOR EVERY FACTOR FOUND AND CLASSIFIES EACH *
+002103*                  NUMBER AS PERFECT, ABUNDANT OR DEFICIENT.  *
+002104*                  REPORT LAYOUT CHANGED FROM A TWO-COLUMN    *
+002105*                  TABLE TO A GROUP (NUMBER/FACTORS/TOTAL)    *
+002106*                  FORMAT TO MAKE ROOM FOR THE FACTOR LIST.   *
+002108* 2026-08-09  RA   ADDED CHECKPOINT/RESTART SUPPORT. RSTRTIN  *
+002109*                  IS READ AT STARTUP FOR THE LAST INPUT      *
+002110*                  RECORD COMPLETED BY A PRIOR RUN; SUM-      *
+002111*                  FACTORS WRITES THE NEW CHECKPOINT TO       *
+002112*                  RSTRTOUT AFTER EACH NUMBER IS PROCESSED.   *
+002114* 2026-08-09  RA   ADDED AUDIT-TRAIL FILE. EACH NUMBER        *
+002115*                  PROCESSED NOW APPENDS A RUN DATE/TIME,     *
+002116*                  JOB/USER ID, INPUT NUMBER AND FACTOR SUM   *
+002117*                  RECORD TO AUDIT FOR OPS RETENTION.         *
+002118* 2026-08-09  RA   ADDED IFACOUT INTERFACE FILE. EACH VALID   *
+002119*                  NUMBER/SUM PAIR IS NOW ALSO WRITTEN FIXED- *
+002120*                  FORMAT FOR DOWNSTREAM RECONCILIATION.      *
+002121************************************************************
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.   IBM-370.
+002600 OBJECT-COMPUTER.   IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT NBRIN-FILE  ASSIGN TO NBRIN
+003000            ORGANIZATION IS SEQUENTIAL.
+003100*
+003200     SELECT SUMRPT-FILE ASSIGN TO SUMRPT
+003300            ORGANIZATION IS SEQUENTIAL.
+003350*
+003360     SELECT EXCPRPT-FILE ASSIGN TO EXCPRPT
+003370            ORGANIZATION IS SEQUENTIAL.
+003400*
+003410     SELECT OPTIONAL RSTRTIN-FILE ASSIGN TO RSTRTIN
+003420            ORGANIZATION IS SEQUENTIAL
+003430            FILE STATUS IS WSS-RSTRTIN-STATUS.
+003440*
+003450     SELECT RSTRTOUT-FILE ASSIGN TO RSTRTOUT
+003460            ORGANIZATION IS SEQUENTIAL.
+003470*
+003480     SELECT AUDIT-FILE   ASSIGN TO AUDITLOG
+003490            ORGANIZATION IS SEQUENTIAL.
+003495*
+003496     SELECT IFACOUT-FILE ASSIGN TO IFACOUT
+003497            ORGANIZATION IS SEQUENTIAL.
+003500*
+003501 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  NBRIN-FILE
+003800     RECORDING MODE IS F
+003900     LABEL RECORDS ARE STANDARD.
+004000 01  NBRIN-RECORD.
+004100     05  NBRIN-NUMBER           PIC X(11).
+004200     05  FILLER                 PIC X(69).
+004300*
+004400 FD  SUMRPT-FILE
+004500     RECORDING MODE IS F
+004600     LABEL RECORDS ARE STANDARD.
+004700 01  SUMRPT-RECORD              PIC X(132).
+004750*
+004760 FD  EXCPRPT-FILE
+004770     RECORDING MODE IS F
+004780     LABEL RECORDS ARE STANDARD.
+004790 01  EXCPRPT-RECORD             PIC X(132).
+004805*
+004810 FD  RSTRTIN-FILE
+004815     RECORDING MODE IS F
+004820     LABEL RECORDS ARE STANDARD.
+004825 01  RSTRTIN-RECORD.
+004826     05  RSTRTIN-RUN-DATE       PIC 9(08).
+004830     05  RSTRTIN-COUNT          PIC 9(08).
+004835     05  FILLER                 PIC X(64).
+004840*
+004845 FD  RSTRTOUT-FILE
+004850     RECORDING MODE IS F
+004855     LABEL RECORDS ARE STANDARD.
+004860 01  RSTRTOUT-RECORD.
+004861     05  RSTRTOUT-RUN-DATE      PIC 9(08).
+004865     05  RSTRTOUT-COUNT         PIC 9(08).
+004870     05  FILLER                 PIC X(64).
+004875*
+004880 FD  AUDIT-FILE
+004885     RECORDING MODE IS F
+004890     LABEL RECORDS ARE STANDARD.
+004895 01  AUDIT-RECORD.
+004900     05  AUDIT-RUN-DATE         PIC 9(08).
+004905     05  AUDIT-RUN-TIME         PIC 9(08).
+004910     05  AUDIT-JOB-ID           PIC X(08).
+004915     05  AUDIT-NUMBER           PIC 9(11).
+004920     05  AUDIT-SUM              PIC 9(11).
+004925     05  FILLER                 PIC X(26).
+004930*
+004935 FD  IFACOUT-FILE
+004940     RECORDING MODE IS F
+004945     LABEL RECORDS ARE STANDARD.
+004950 01  IFACOUT-RECORD.
+004955     05  IFACOUT-NUMBER         PIC 9(11).
+004960     05  IFACOUT-SUM            PIC 9(11).
+004965     05  FILLER                 PIC X(58).
+004970*
+004975 WORKING-STORAGE SECTION.
+004980     COPY NBRSUM.
+005000 01  WSS-AREA-TRABALHO.
+005400     05  WSS-IND                  PIC 9(11).
+005500     05  WSS-DIVISION             PIC 9(11).
+005600     05  WSS-REMAINDER            PIC 9(11).
+005650*
+005700 01  WSS-SWITCHES.
+005800     05  WSS-EOF-SW               PIC X(01)    VALUE 'N'.
+005900         88  WSS-EOF                           VALUE 'Y'.
+006000         88  WSS-NOT-EOF                       VALUE 'N'.
+006010     05  WSS-VALID-SW             PIC X(01)    VALUE 'Y'.
+006020         88  WSS-NUMBER-VALID                  VALUE 'Y'.
+006030         88  WSS-NUMBER-INVALID                VALUE 'N'.
+006040     05  WSS-RSTRTIN-EOF-SW       PIC X(01)    VALUE 'N'.
+006050         88  WSS-RSTRTIN-EOF                   VALUE 'Y'.
+006060         88  WSS-RSTRTIN-NOT-EOF               VALUE 'N'.
+006065*
+006070 01  WSS-RSTRTIN-STATUS           PIC X(02)    VALUE SPACES.
+006080     88  WSS-RSTRTIN-NOT-FOUND                 VALUE '05'.
+006090*
+006095 01  WSS-RECORD-COUNT             PIC 9(08)    VALUE ZEROS.
+006096 01  WSS-CHECKPOINT-COUNT         PIC 9(08)    VALUE ZEROS.
+006097*
+006098 01  WSS-RUN-TIME-HMS             PIC 9(08)    VALUE ZEROS.
+006099 01  WSS-JOB-ID                   PIC X(08)    VALUE SPACES.
+006102*
+006110 01  WSS-EXC-REASON-TEXT          PIC X(30).
+006120*
+006130 01  WSS-FCT-CURRENT               PIC 9(11).
+006140 01  WSS-CLASS-COMPARE             PIC 9(12).
+006150 01  WSS-CLASS-TEXT                PIC X(10).
+006160*
+006200 01  WSS-RPT-CONTROLS.
+006300     05  WSS-LINE-COUNT           PIC 9(03)    VALUE ZEROS.
+006400     05  WSS-MAX-LINES            PIC 9(03)    VALUE 055.
+006500     05  WSS-PAGE-COUNT           PIC 9(03)    VALUE ZEROS.
+006600*
+006610 01  WSS-EXC-RPT-CONTROLS.
+006620     05  WSS-EXC-LINE-COUNT       PIC 9(03)    VALUE ZEROS.
+006630     05  WSS-EXC-MAX-LINES        PIC 9(03)    VALUE 055.
+006640     05  WSS-EXC-PAGE-COUNT       PIC 9(03)    VALUE ZEROS.
+006650*
+006700 01  WSS-RUN-DATE-YMD             PIC 9(08).
+006800 01  WSS-RUN-DATE-GROUP REDEFINES WSS-RUN-DATE-YMD.
+006900     05  WSS-RUN-DATE-CCYY        PIC 9(04).
+007000     05  WSS-RUN-DATE-MM          PIC 9(02).
+007100     05  WSS-RUN-DATE-DD          PIC 9(02).
+007200*
+007300 01  WSS-RUN-DATE-DISPLAY.
+007400     05  WSS-RUN-DATE-DISP-MM     PIC 9(02).
+007500     05  FILLER                   PIC X(01)    VALUE '/'.
+007600     05  WSS-RUN-DATE-DISP-DD     PIC 9(02).
+007700     05  FILLER                   PIC X(01)    VALUE '/'.
+007800     05  WSS-RUN-DATE-DISP-CCYY   PIC 9(04).
+007900*
+008000 01  WSS-HDG1-LINE.
+008100     05  WSS-HDG1-CC              PIC X(01)    VALUE '1'.
+008200     05  FILLER                   PIC X(09)    VALUE SPACES.
+008300     05  FILLER                   PIC X(30)
+008400             VALUE 'COBSUM - FACTOR SUM REPORT'.
+008500     05  FILLER                   PIC X(20)    VALUE SPACES.
+008600     05  FILLER                   PIC X(10)    VALUE 'RUN DATE: '.
+008700     05  WSS-HDG1-DATE            PIC X(10).
+008800*
+008900 01  WSS-GRP-LINE.
+009000     05  WSS-GRP-CC               PIC X(01)    VALUE ' '.
+009100     05  FILLER                   PIC X(09)    VALUE SPACES.
+009200     05  FILLER                   PIC X(14)
+009210          VALUE 'INPUT NUMBER: '.
+009300     05  WSS-GRP-NUMBER           PIC Z(10)9.
+009400*
+009500 01  WSS-FCT-LINE.
+009550     05  WSS-FCT-CC               PIC X(01)    VALUE ' '.
+009600     05  FILLER                   PIC X(13)    VALUE SPACES.
+009700     05  FILLER                   PIC X(08)    VALUE 'FACTOR: '.
+009800     05  WSS-FCT-VALUE            PIC Z(10)9.
+009900*
+010000 01  WSS-TOT-LINE.
+010010     05  WSS-TOT-CC               PIC X(01)    VALUE ' '.
+010020     05  FILLER                   PIC X(09)    VALUE SPACES.
+010030     05  FILLER                   PIC X(12)
+010040          VALUE 'FACTOR SUM: '.
+010050     05  WSS-TOT-SUM              PIC Z(10)9.
+010060     05  FILLER                   PIC X(05)    VALUE SPACES.
+010070     05  FILLER                   PIC X(16)
+010080          VALUE 'CLASSIFICATION: '.
+010090     05  WSS-TOT-CLASS            PIC X(10).
+010850*
+010860 01  WSS-EXC-HDG-LINE.
+010870     05  WSS-EXC-HDG-CC           PIC X(01)    VALUE '1'.
+010880     05  FILLER                   PIC X(09)    VALUE SPACES.
+010890     05  FILLER                   PIC X(14) VALUE 'INPUT RECORD'.
+010900     05  FILLER                   PIC X(05)    VALUE SPACES.
+010910     05  FILLER                   PIC X(30)
+010915          VALUE 'REASON REJECTED'.
+010920*
+010930 01  WSS-EXC-LINE.
+010940     05  WSS-EXC-CC               PIC X(01)    VALUE ' '.
+010950     05  FILLER                   PIC X(09)    VALUE SPACES.
+010960     05  WSS-EXC-NUMBER           PIC X(11).
+010970     05  FILLER                   PIC X(08)    VALUE SPACES.
+010980     05  WSS-EXC-REASON           PIC X(30).
+010990*
+011000 PROCEDURE DIVISION.
+011100*
+011200************************************************************
+011300* 0000-MAIN-PROCEDURE - OPENS THE FILES, DRIVES ONE PASS    *
+011400*   OF SUM-FACTORS PER INPUT RECORD, AND CLOSES DOWN.       *
+011500************************************************************
+011600 0000-MAIN-PROCEDURE.
+011700     PERFORM 1000-INITIALIZE
+011800     PERFORM 2000-PROCESS-NBRIN THRU 2000-EXIT
+011900             UNTIL WSS-EOF
+012000     PERFORM 8000-TERMINATE
+012100     STOP RUN.
+012200*
+012300************************************************************
+012400* 1000-INITIALIZE - OPEN FILES, ESTABLISH THE RUN DATE,     *
+012450*   PRINT THE FIRST PAGE OF HEADINGS AND PRIME THE READ.    *
+012480************************************************************
+012600 1000-INITIALIZE.
+012610     ACCEPT WSS-RUN-DATE-YMD FROM DATE YYYYMMDD
+012620     ACCEPT WSS-RUN-TIME-HMS FROM TIME
+012630     ACCEPT WSS-JOB-ID FROM COMMAND-LINE
+012700     OPEN INPUT NBRIN-FILE
+012800     OPEN OUTPUT SUMRPT-FILE
+012810     OPEN OUTPUT EXCPRPT-FILE
+012820     OPEN OUTPUT RSTRTOUT-FILE
+012825     OPEN OUTPUT AUDIT-FILE
+012827     OPEN OUTPUT IFACOUT-FILE
+012830     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT
+013000     MOVE WSS-RUN-DATE-MM TO WSS-RUN-DATE-DISP-MM
+013100     MOVE WSS-RUN-DATE-DD TO WSS-RUN-DATE-DISP-DD
+013200     MOVE WSS-RUN-DATE-CCYY TO WSS-RUN-DATE-DISP-CCYY
+013300     PERFORM 3000-WRITE-HEADINGS
+013310     PERFORM 3070-WRITE-EXC-HEADINGS
+013400     PERFORM 1100-READ-NBRIN.
+013500*
+013510************************************************************
+013520* 1050-READ-CHECKPOINT - READS RSTRTIN, WHEN PRESENT, FOR   *
+013530*   THE INPUT RECORD COUNT COMPLETED BY THE PRIOR RUN, BUT  *
+013531*   ONLY WHEN THE CHECKPOINT WAS WRITTEN FOR TODAY'S RUN    *
+013532*   DATE. NBRIN IS A FRESH, INDEPENDENT SET OF NUMBERS EACH *
+013533*   DAY, SO A CHECKPOINT LEFT OVER FROM AN EARLIER DAY'S    *
+013534*   COMPLETED BATCH MUST NOT BE USED TO SKIP RECORDS IN     *
+013535*   TODAY'S BATCH. AN ABSENT OR STALE RSTRTIN MEANS THIS IS *
+013536*   EFFECTIVELY A FIRST-TIME RUN FOR TODAY.                 *
+013550************************************************************
+013560 1050-READ-CHECKPOINT.
+013570     OPEN INPUT RSTRTIN-FILE
+013580     IF WSS-RSTRTIN-NOT-FOUND
+013585         CLOSE RSTRTIN-FILE
+013590         GO TO 1050-EXIT
+013600     END-IF
+013610     PERFORM 1060-READ-NEXT-CHECKPOINT THRU 1060-EXIT
+013620             UNTIL WSS-RSTRTIN-EOF
+013630     CLOSE RSTRTIN-FILE.
+013640 1050-EXIT.
+013650     EXIT.
+013660*
+013670 1060-READ-NEXT-CHECKPOINT.
+013680     READ RSTRTIN-FILE
+013690         AT END
+013700             SET WSS-RSTRTIN-EOF TO TRUE
+013710         NOT AT END
+013715             IF RSTRTIN-RUN-DATE EQUAL WSS-RUN-DATE-YMD
+013720                 MOVE RSTRTIN-COUNT TO WSS-CHECKPOINT-COUNT
+013725             END-IF
+013730     END-READ.
+013740 1060-EXIT.
+013750     EXIT.
+013760*
+013770 1100-READ-NBRIN.
+013780     READ NBRIN-FILE
+013790         AT END
+013800             SET WSS-EOF TO TRUE
+013810     END-READ
+013820     IF WSS-NOT-EOF
+013830         ADD 1 TO WSS-RECORD-COUNT
+013840     END-IF.
+014100*
+014200************************************************************
+014300* 2000-PROCESS-NBRIN - HANDLES ONE INPUT RECORD AND READS   *
+014400*   THE NEXT ONE FOR THE NEXT ITERATION OF THE LOOP.        *
+014500************************************************************
+014600 2000-PROCESS-NBRIN.
+014610     IF WSS-RECORD-COUNT NOT GREATER THAN WSS-CHECKPOINT-COUNT
+014620         CONTINUE
+014630     ELSE
+014650         PERFORM 2100-VALIDATE-NUMBER THRU 2100-EXIT
+014660         IF WSS-NUMBER-VALID
+014750             PERFORM 3150-WRITE-GROUP-HEADER
+014800             PERFORM SUM-FACTORS
+014850             PERFORM 3300-CLASSIFY-NUMBER
+014900             PERFORM 3100-WRITE-DETAIL-LINE
+014905             PERFORM 5200-WRITE-AUDIT-RECORD
+014907             PERFORM 5300-WRITE-INTERFACE-RECORD
+014910         ELSE
+014920             PERFORM 4100-WRITE-EXCEPTION-LINE
+014930         END-IF
+014935         PERFORM 5100-WRITE-CHECKPOINT
+014940     END-IF
+015000     PERFORM 1100-READ-NBRIN.
+015100 2000-EXIT.
+015200     EXIT.
+015300*
+015310************************************************************
+015320* 2100-VALIDATE-NUMBER - REJECTS BLANK, NON-NUMERIC OR ZERO *
+015330*   INPUT RECORDS AHEAD OF SUM-FACTORS.                    *
+015340************************************************************
+015350 2100-VALIDATE-NUMBER.
+015360     SET WSS-NUMBER-VALID TO TRUE
+015370     IF NBRIN-NUMBER IS NOT NUMERIC
+015380         SET WSS-NUMBER-INVALID TO TRUE
+015390         MOVE 'NON-NUMERIC INPUT RECORD' TO WSS-EXC-REASON-TEXT
+015400         GO TO 2100-EXIT
+015410     END-IF
+015420     MOVE NBRIN-NUMBER TO WSS-NUMBER
+015430     IF WSS-NUMBER EQUAL ZERO
+015440         SET WSS-NUMBER-INVALID TO TRUE
+015450         MOVE 'ZERO INPUT NUMBER' TO WSS-EXC-REASON-TEXT
+015460     END-IF.
+015470 2100-EXIT.
+015480     EXIT.
+015490*
+015495************************************************************
+015500* 3000-WRITE-HEADINGS - WRITES A NEW PAGE OF HEADINGS.      *
+015600************************************************************
+015700 3000-WRITE-HEADINGS.
+015800     ADD 1 TO WSS-PAGE-COUNT
+015900     MOVE WSS-RUN-DATE-DISPLAY TO WSS-HDG1-DATE
+016000     WRITE SUMRPT-RECORD FROM WSS-HDG1-LINE
+016100         AFTER ADVANCING PAGE
+016600     MOVE 1 TO WSS-LINE-COUNT.
+016700*
+016710************************************************************
+016720* 3050-CHECK-PAGE-BREAK - STARTS A NEW PAGE OF HEADINGS     *
+016730*   WHENEVER THE CURRENT PAGE IS FULL.                      *
+016740************************************************************
+016750 3050-CHECK-PAGE-BREAK.
+016760     IF WSS-LINE-COUNT NOT LESS THAN WSS-MAX-LINES
+016770         PERFORM 3000-WRITE-HEADINGS
+016780     END-IF.
+016790*
+016791************************************************************
+016792* 3070-WRITE-EXC-HEADINGS - WRITES A NEW PAGE OF HEADINGS   *
+016793*   TO EXCPRPT, THE SAME WAY 3000-WRITE-HEADINGS DOES FOR   *
+016794*   SUMRPT.                                                 *
+016795************************************************************
+016796 3070-WRITE-EXC-HEADINGS.
+016797     ADD 1 TO WSS-EXC-PAGE-COUNT
+016798     WRITE EXCPRPT-RECORD FROM WSS-EXC-HDG-LINE
+016799         AFTER ADVANCING PAGE
+016800     MOVE 1 TO WSS-EXC-LINE-COUNT.
+016801*
+016802************************************************************
+016803* 3080-CHECK-EXC-PAGE-BREAK - STARTS A NEW PAGE OF HEADINGS *
+016804*   ON EXCPRPT WHENEVER THE CURRENT PAGE IS FULL.           *
+016805************************************************************
+016806 3080-CHECK-EXC-PAGE-BREAK.
+016807     IF WSS-EXC-LINE-COUNT NOT LESS THAN WSS-EXC-MAX-LINES
+016808         PERFORM 3070-WRITE-EXC-HEADINGS
+016809     END-IF.
+016810*
+016900************************************************************
+016901* 3100-WRITE-DETAIL-LINE - WRITES THE FACTOR-SUM/           *
+016910*   CLASSIFICATION TOTAL LINE FOR THE CURRENT NUMBER.       *
+017100************************************************************
+017200 3100-WRITE-DETAIL-LINE.
+017250     PERFORM 3050-CHECK-PAGE-BREAK
+017700     MOVE WSS-SUM TO WSS-TOT-SUM
+017710     MOVE WSS-CLASS-TEXT TO WSS-TOT-CLASS
+017800     WRITE SUMRPT-RECORD FROM WSS-TOT-LINE
+017900         AFTER ADVANCING 1 LINE
+018000     ADD 1 TO WSS-LINE-COUNT.
+018100*
+018110************************************************************
+018120* 3150-WRITE-GROUP-HEADER - WRITES THE "INPUT NUMBER:" LINE *
+018130*   THAT STARTS THE REPORT GROUP FOR ONE INPUT RECORD.      *
+018140************************************************************
+018150 3150-WRITE-GROUP-HEADER.
+018160     PERFORM 3050-CHECK-PAGE-BREAK
+018170     MOVE WSS-NUMBER TO WSS-GRP-NUMBER
+018180     WRITE SUMRPT-RECORD FROM WSS-GRP-LINE
+018190         AFTER ADVANCING 2 LINES
+018200     ADD 2 TO WSS-LINE-COUNT.
+018210*
+018220************************************************************
+018230* 3200-WRITE-FACTOR-LINE - WRITES ONE "FACTOR:" DETAIL LINE *
+018240*   FOR THE VALUE CURRENTLY HELD IN WSS-FCT-CURRENT.        *
+018250************************************************************
+018260 3200-WRITE-FACTOR-LINE.
+018270     PERFORM 3050-CHECK-PAGE-BREAK
+018280     MOVE WSS-FCT-CURRENT TO WSS-FCT-VALUE
+018290     WRITE SUMRPT-RECORD FROM WSS-FCT-LINE
+018300         AFTER ADVANCING 1 LINE
+018310     ADD 1 TO WSS-LINE-COUNT.
+018320*
+018330************************************************************
+018340* 3300-CLASSIFY-NUMBER - CLASSIFIES WSS-NUMBER AS PERFECT,  *
+018350*   ABUNDANT OR DEFICIENT BY COMPARING WSS-SUM (THE SUM OF  *
+018360*   ALL ITS FACTORS, INCLUDING ITSELF) TO TWICE THE NUMBER. *
+018370************************************************************
+018380 3300-CLASSIFY-NUMBER.
+018390     COMPUTE WSS-CLASS-COMPARE = WSS-NUMBER * 2
+018400     IF WSS-SUM EQUAL WSS-CLASS-COMPARE
+018410         MOVE 'PERFECT' TO WSS-CLASS-TEXT
+018420     ELSE
+018430         IF WSS-SUM GREATER WSS-CLASS-COMPARE
+018440             MOVE 'ABUNDANT' TO WSS-CLASS-TEXT
+018450         ELSE
+018460             MOVE 'DEFICIENT' TO WSS-CLASS-TEXT
+018470         END-IF
+018480     END-IF.
+018490*
+018495************************************************************
+018496* 4100-WRITE-EXCEPTION-LINE - WRITES ONE LINE TO EXCPRPT    *
+018497*   FOR AN INPUT RECORD THAT FAILED VALIDATION.             *
+018498************************************************************
+018499 4100-WRITE-EXCEPTION-LINE.
+018500     PERFORM 3080-CHECK-EXC-PAGE-BREAK
+018510     MOVE NBRIN-NUMBER TO WSS-EXC-NUMBER
+018520     MOVE WSS-EXC-REASON-TEXT TO WSS-EXC-REASON
+018530     WRITE EXCPRPT-RECORD FROM WSS-EXC-LINE
+018540         AFTER ADVANCING 1 LINE
+018550     ADD 1 TO WSS-EXC-LINE-COUNT.
+018560*
+018570************************************************************
+018580* 8000-TERMINATE - CLOSE FILES BEFORE STOP RUN.             *
+018590************************************************************
+018600 8000-TERMINATE.
+018610     CLOSE NBRIN-FILE
+018620     CLOSE EXCPRPT-FILE
+018630     CLOSE RSTRTOUT-FILE
+018640     CLOSE AUDIT-FILE
+018650     CLOSE IFACOUT-FILE
+018660     CLOSE SUMRPT-FILE.
+018670*
+018900************************************************************
+019000* SUM-FACTORS - COMPUTES THE SUM OF THE FACTORS OF          *
+019100*   WSS-NUMBER INTO WSS-SUM.                                *
+019200************************************************************
+019300 SUM-FACTORS.
+019400     MOVE ZEROS TO WSS-SUM
+019500     PERFORM CHECK-FACTOR-AND-SUM
+019600             VARYING WSS-IND FROM 1 BY 1
+019610             UNTIL WSS-IND * WSS-IND GREATER WSS-NUMBER.
+019700*
+019710************************************************************
+019720* 5100-WRITE-CHECKPOINT - RECORDS THE INPUT RECORD JUST     *
+019730*   DISPOSED OF (VALID OR EXCEPTED) SO A SAME-DAY RERUN CAN *
+019731*   RESUME AFTER IT. CALLED FROM 2000-PROCESS-NBRIN AFTER   *
+019732*   THE VALID/EXCEPTION PROCESSING FOR THE RECORD IS FULLY  *
+019733*   COMPLETE - NOT EARLIER - SO A CHECKPOINT ON DISK NEVER  *
+019734*   CLAIMS A RECORD IS DONE UNTIL ITS SUMRPT/EXCPRPT,       *
+019735*   AUDITLOG, AND IFACOUT SIDE EFFECTS HAVE ALL HAPPENED.   *
+019736*   THE RUN DATE IS STAMPED ON EVERY CHECKPOINT SO A FUTURE *
+019737*   NIGHT'S RUN, READING A DIFFERENT NBRIN, KNOWS THIS      *
+019738*   CHECKPOINT DOES NOT APPLY TO IT.                        *
+019740************************************************************
+019750 5100-WRITE-CHECKPOINT.
+019760     MOVE WSS-RUN-DATE-YMD TO RSTRTOUT-RUN-DATE
+019765     MOVE WSS-RECORD-COUNT TO RSTRTOUT-COUNT
+019770     WRITE RSTRTOUT-RECORD.
+019780*
+019790************************************************************
+019800* 5200-WRITE-AUDIT-RECORD - APPENDS ONE AUDIT-TRAIL RECORD  *
+019810*   FOR THE NUMBER JUST PROCESSED, SO OPS CAN PROVE AFTER   *
+019820*   THE FACT WHAT WAS RUN, WHEN, AND BY WHOM.               *
+019830************************************************************
+019840 5200-WRITE-AUDIT-RECORD.
+019850     MOVE WSS-RUN-DATE-YMD TO AUDIT-RUN-DATE
+019860     MOVE WSS-RUN-TIME-HMS TO AUDIT-RUN-TIME
+019870     MOVE WSS-JOB-ID TO AUDIT-JOB-ID
+019880     MOVE WSS-NUMBER TO AUDIT-NUMBER
+019890     MOVE WSS-SUM TO AUDIT-SUM
+019895     WRITE AUDIT-RECORD.
+019896*
+019897************************************************************
+019898* 5300-WRITE-INTERFACE-RECORD - WRITES THE NUMBER/SUM PAIR  *
+019899*   FOR THE DOWNSTREAM RECONCILIATION JOB TO CONSUME.       *
+019905************************************************************
+019906 5300-WRITE-INTERFACE-RECORD.
+019907     MOVE WSS-NUMBER TO IFACOUT-NUMBER
+019908     MOVE WSS-SUM TO IFACOUT-SUM
+019909     WRITE IFACOUT-RECORD.
+019910*
+019920 CHECK-FACTOR-AND-SUM.
+020000     DIVIDE WSS-NUMBER BY WSS-IND
+020100            GIVING WSS-DIVISION REMAINDER WSS-REMAINDER
+020200*
+020300     IF WSS-REMAINDER EQUAL ZERO
+020400         ADD WSS-IND TO WSS-SUM
+020410         MOVE WSS-IND TO WSS-FCT-CURRENT
+020420         PERFORM 3200-WRITE-FACTOR-LINE
+020450         IF WSS-DIVISION NOT EQUAL WSS-IND
+020470             ADD WSS-DIVISION TO WSS-SUM
+020475             MOVE WSS-DIVISION TO WSS-FCT-CURRENT
+020477             PERFORM 3200-WRITE-FACTOR-LINE
+020480         END-IF
+020500     END-IF.

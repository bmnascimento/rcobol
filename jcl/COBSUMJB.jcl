@@ -0,0 +1,121 @@
+//COBSUMJ  JOB (ACCTNO,DEPT),'FACTOR SUM BATCH',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* COBSUMJ  - OVERNIGHT FACTOR-SUM BATCH JOB STREAM.
+//*
+//*   STEP010  SORTS AND DEDUPES THE DAY'S RAW INPUT NUMBERS INTO
+//*            THE FILE COBSUM READS.
+//*   STEP020  RUNS COBSUM AGAINST THE SORTED, DEDUPED INPUT,
+//*            RESUMING FROM THE LAST CHECKPOINT IF ONE EXISTS.
+//*   STEP030  ROUTES THE NEW SUMRPT REPORT TO THE STANDARD PRINT
+//*            CLASS FOR OPERATIONS.
+//*
+//*   BEFORE THE FIRST NIGHTLY RUN, RUN COBSUMBT (SEE THAT MEMBER)
+//*   ONCE TO SEED AN EMPTY GENERATION ZERO OF PROD.COBSUM.RSTRT SO
+//*   RSTRTIN BELOW HAS SOMETHING TO POINT AT. AFTER THAT ONE-TIME
+//*   SETUP, THIS JOB IS SELF-SUSTAINING - STEP020 CATALOGS THE NEXT
+//*   GENERATION EVERY NIGHT AND THE FOLLOWING NIGHT'S RSTRTIN(0)
+//*   PICKS IT UP AUTOMATICALLY.
+//*
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09  RA   ORIGINAL JOB STREAM.
+//* 2026-08-09  RA   ADDED AUDITLOG DD FOR THE NEW COBSUM AUDIT-
+//*                  TRAIL FILE. ACCUMULATES ACROSS RUNS (DISP=MOD).
+//* 2026-08-09  RA   ADDED IFACOUT DD FOR THE NEW DOWNSTREAM
+//*                  RECONCILIATION INTERFACE FILE.
+//* 2026-08-09  RA   ADDED PARM='&SYSUID' SO COBSUM'S AUDIT TRAIL
+//*                  CAN CAPTURE WHO RAN THE JOB (READ VIA ACCEPT
+//*                  FROM COMMAND-LINE). GAVE AUDITLOG REAL SPACE
+//*                  AND DCB ATTRIBUTES SO DISP=MOD CAN CREATE IT
+//*                  ON THE FIRST RUN. ADDED COBSUMBT (SEPARATE
+//*                  MEMBER) TO SEED GENERATION ZERO OF THE RSTRT
+//*                  GDG SO RSTRTIN(0) BELOW RESOLVES ON NIGHT ONE.
+//* 2026-08-09  RA   REVIEW FIX: AUDITLOG AND RSTRTOUT WERE
+//*                  CATALOGING ABNORMAL DISPOSITION DELETE, SO A
+//*                  STEP020 ABEND SCRATCHED THE ENTIRE AUDIT
+//*                  HISTORY AND THE JUST-WRITTEN CHECKPOINT
+//*                  GENERATION INSTEAD OF PRESERVING THEM FOR THE
+//*                  RESTART. CHANGED BOTH TO CATLG. ALSO CHANGED
+//*                  SUMRPT/EXCPRPT/IFACOUT TO DISP=(&DISP,CATLG,
+//*                  CATLG) - DEFAULTED TO NEW BUT OVERRIDABLE TO
+//*                  MOD WHEN OPS RESUBMITS TO RESTART A SAME-DAY
+//*                  ABENDED RUN - SO A RESTART'S REPORTS AND
+//*                  INTERFACE FEED CONTAIN THE FULL DAY'S RESULTS
+//*                  RATHER THAN JUST THE RECORDS AFTER THE
+//*                  CHECKPOINT. COBSUM ITSELF NOW STAMPS EACH
+//*                  CHECKPOINT WITH ITS RUN DATE AND ONLY HONORS
+//*                  ONE WRITTEN EARLIER THE SAME DAY, SO A
+//*                  CHECKPOINT LEFT BEHIND BY A COMPLETED RUN
+//*                  NEVER CAUSES A LATER NIGHT'S DIFFERENT NBRIN
+//*                  TO BE SKIPPED.
+//* 2026-08-09  RA   REVIEW FIX: A SAME-DAY STEP020 RESTART MUST BE
+//*                  RESUBMITTED WITH RESTART=STEP020. STEP010'S
+//*                  SORTOUT IS DISP=NEW AND IS NOT GIVEN THE SAME
+//*                  &DISP TREATMENT AS STEP020'S DD'S, BECAUSE
+//*                  PROD.COBSUM.NBRIN FROM THE ORIGINAL ATTEMPT IS
+//*                  STILL CORRECT AND UNCHANGED - RERUNNING SORT
+//*                  WITH DISP=MOD WOULD APPEND A SECOND SORTED
+//*                  COPY OF THE SAME NUMBERS ONTO NBRIN INSTEAD OF
+//*                  REPLACING IT, CORRUPTING COBSUM'S INPUT.
+//*****************************************************************
+//*
+//*   OPS: ON A FRESH NIGHTLY RUN, SUBMIT THIS JOB NORMALLY WITH DISP
+//*        LEFT SET TO NEW BELOW.
+//*
+//*   TO RESTART A SAME-DAY ABENDED STEP020, RESUBMIT WITH BOTH:
+//*        RESTART=STEP020   (STEP010'S SORTOUT IS ALREADY CORRECT
+//*                            AND MUST NOT BE RE-SORTED INTO)
+//*        DISP=MOD          (OVERRIDE THE SET BELOW SO SUMRPT,
+//*                            EXCPRPT, AND IFACOUT ARE EXTENDED
+//*                            RATHER THAN RECREATED)
+//*        e.g. //COBSUMJ JOB ...,RESTART=STEP020
+//*             //         SET DISP=MOD
+//         SET DISP=NEW
+//*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=PROD.COBSUM.NBRIN.RAW,DISP=SHR
+//SORTOUT  DD  DSN=PROD.COBSUM.NBRIN,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSIN    DD  *
+  SORT FIELDS=(1,11,CH,A)
+  SUM FIELDS=NONE
+/*
+//*
+//STEP020  EXEC PGM=COBSUM,PARM='&SYSUID'
+//STEPLIB  DD  DSN=PROD.COBSUM.LOADLIB,DISP=SHR
+//NBRIN    DD  DSN=PROD.COBSUM.NBRIN,DISP=SHR
+//SUMRPT   DD  DSN=PROD.COBSUM.SUMRPT,
+//             DISP=(&DISP,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//EXCPRPT  DD  DSN=PROD.COBSUM.EXCPRPT,
+//             DISP=(&DISP,CATLG,CATLG),
+//             SPACE=(TRK,(2,2),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//RSTRTIN  DD  DSN=PROD.COBSUM.RSTRT(0),DISP=SHR
+//RSTRTOUT DD  DSN=PROD.COBSUM.RSTRT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             LIKE=PROD.COBSUM.RSTRT
+//AUDITLOG DD  DSN=PROD.COBSUM.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=72,BLKSIZE=0)
+//IFACOUT  DD  DSN=PROD.COBSUM.IFACOUT,
+//             DISP=(&DISP,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP030  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=PROD.COBSUM.SUMRPT,DISP=SHR
+//SYSUT2   DD  SYSOUT=(A,,COBSUM),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//*

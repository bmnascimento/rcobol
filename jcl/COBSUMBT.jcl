@@ -0,0 +1,36 @@
+//COBSUMBT JOB (ACCTNO,DEPT),'COBSUM RSTRT BOOTSTRAP',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* COBSUMBT - ONE-TIME SETUP FOR THE COBSUM CHECKPOINT/RESTART
+//*            GENERATION DATA GROUP.
+//*
+//*   RUN THIS JOB ONCE, BEFORE COBSUMJB IS EVER RUN FOR THE FIRST
+//*   TIME. IT DEFINES THE PROD.COBSUM.RSTRT GDG BASE AND CATALOGS
+//*   AN EMPTY GENERATION ZERO, SO THE FIRST NIGHTLY RUN OF
+//*   COBSUMJB CAN ALLOCATE RSTRTIN AS PROD.COBSUM.RSTRT(0) AND
+//*   HAVE COBSUM'S SELECT OPTIONAL / FILE STATUS LOGIC TREAT IT AS
+//*   A COLD START (NO CHECKPOINT RECORD ON THE FILE). DO NOT RERUN
+//*   THIS JOB ONCE COBSUMJB HAS CATALOGED REAL GENERATIONS.
+//*
+//* MODIFICATION HISTORY
+//*----------------------------------------------------------------
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09  RA   ORIGINAL BOOTSTRAP JOB.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PROD.COBSUM.RSTRT)   -
+              LIMIT(31)                 -
+              NOEMPTY                   -
+              SCRATCH)
+/*
+//*
+//STEP020  EXEC PGM=IEFBR14
+//RSTRT0   DD  DSN=PROD.COBSUM.RSTRT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*

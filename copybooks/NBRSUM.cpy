@@ -0,0 +1,14 @@
+000100************************************************************
+000200* NBRSUM   - SHARED NUMBER-IN / SUM-OUT WORK RECORD.        *
+000300*            COPIED INTO WORKING-STORAGE BY COBSUM AND ANY  *
+000400*            OTHER FACTOR-ANALYSIS PROGRAM THAT NEEDS THE   *
+000500*            SAME NUMBER / SUM PAIR, SO THE LAYOUT STAYS    *
+000600*            IN ONE PLACE.                                  *
+000700*----------------------------------------------------------*
+000800* DATE       INIT  DESCRIPTION                              *
+000900* 2026-08-09  RA   ORIGINAL COPYBOOK - SPLIT WSS-NUMBER AND *
+001000*                  WSS-SUM OUT OF COBSUM'S WORKING-STORAGE. *
+001100************************************************************
+001200 01  WSS-NBRSUM-RECORD.
+001300     05  WSS-NUMBER               PIC 9(11).
+001400     05  WSS-SUM                  PIC 9(11).
